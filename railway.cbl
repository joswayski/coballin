@@ -4,16 +4,40 @@ IDENTIFICATION DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            SYMBOLIC CHARACTERS SOH IS 1.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCESS-LOG-FILE ASSIGN TO "access.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+           SELECT STATIC-DATA-FILE ASSIGN DYNAMIC WS-OPEN-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATIC-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCESS-LOG-FILE.
+       01  ACCESS-LOG-RECORD PIC X(128).
+       FD  STATIC-DATA-FILE.
+       01  STATIC-FILE-RECORD PIC X(256).
        WORKING-STORAGE SECTION.
        01 WS-LAST-ERROR PIC S9(9) COMP.
        01 WS-SOCKET-DESCRIPTOR PIC 9(8) COMP.
        01 WS-CLIENT-SOCKET PIC 9(8) COMP.
        01 WS-BUFFER.
-           05 WS-RECV-BUFFER PIC X(1024).
-           05 WS-SEND-BUFFER PIC X(1024).
-       01 WS-RECV-LENGTH PIC 9(8) COMP.
+           05 WS-RECV-BUFFER PIC X(8192).
+           05 WS-SEND-BUFFER PIC X(65536).
+       01 WS-RECV-LENGTH PIC S9(8) COMP.
+       01 WS-RECV-OFFSET PIC 9(8) COMP VALUE 0.
        01 WS-SEND-LENGTH PIC 9(8) COMP.
+       01 WS-SEND-POINTER PIC 9(8) COMP VALUE 1.
+       01 WS-HEADERS-DONE-SW PIC X(1) VALUE 'N'.
+           88 WS-HEADERS-DONE VALUE 'Y'.
+       01 WS-CRLF-TALLY PIC 9(4) COMP.
+       01 WS-CONTENT-LENGTH PIC 9(8) COMP VALUE 0.
+       01 WS-EXPECTED-TOTAL PIC 9(8) COMP VALUE 0.
+       01 WS-CL-BEFORE PIC X(8192).
+       01 WS-CL-AFTER PIC X(8192).
+       01 WS-CL-NUMSTR PIC X(10).
+       01 WS-RECV-REMAINING PIC 9(8) COMP.
        01 WS-FLAGS PIC 9(8) COMP VALUE 0.
        01 WS-RESULT PIC S9(9) COMP.
        01 WS-SOCKADDR-IN.
@@ -22,16 +46,131 @@ IDENTIFICATION DIVISION.
            05 SIN-ADDR   PIC 9(8) COMP VALUE 0.
         *>    05 SIN-ZERO PIC X(8) VALUE LOW-VALUES.
            05 SIN-ZERO   PIC X(8) VALUE SPACES.
+       01 WS-REQUEST-LINE PIC X(512).
+       01 WS-METHOD PIC X(8).
+       01 WS-PATH PIC X(256).
+       01 WS-HTTP-VERSION PIC X(16).
+       01 WS-REQUEST-COUNT PIC 9(8) COMP VALUE 0.
+       01 WS-SERVER-START-EPOCH PIC 9(10) COMP VALUE 0.
+       01 WS-CURRENT-EPOCH PIC 9(10) COMP.
+       01 WS-UPTIME-SECONDS PIC 9(10) COMP.
+       01 WS-COUNT-DISPLAY PIC Z(7)9.
+       01 WS-UPTIME-DISPLAY PIC Z(9)9.
+       01 WS-METRICS-BODY PIC X(128).
+       01 WS-METRICS-POINTER PIC 9(8) COMP VALUE 1.
+       01 WS-METRICS-REQUEST-COUNT PIC 9(8) COMP.
+       01 WS-LOG-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-LOG-EOF VALUE 'Y'.
+       01 WS-RESP-BODY-LENGTH PIC 9(8) COMP.
+       01 WS-RESP-BODY-LENGTH-DISPLAY PIC Z(7)9.
+       01 WS-PORT-ENV-PTR USAGE POINTER.
+       01 WS-PORT-ENV-VALUE PIC X(16) BASED.
+       01 WS-PORT-STR PIC X(8) VALUE SPACES.
+       01 WS-PORT-NUM PIC 9(5) VALUE 8080.
+       01 WS-CHILD-PID PIC S9(9) COMP.
+       01 WS-STOP-FLAG PIC X(1) EXTERNAL VALUE 'N'.
+           88 WS-STOP-REQUESTED VALUE 'Y'.
+       01 WS-SIGTERM-HANDLER-PTR PROGRAM-POINTER.
+       01 WS-RESPONSE-STATUS PIC 9(3).
+       01 WS-LOG-FILE-STATUS PIC X(2).
+       01 WS-LOG-TIMESTAMP PIC X(21).
+       01 WS-LOG-RECORD.
+           05 LOG-TIMESTAMP PIC X(21).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-CLIENT-ADDR PIC Z(9)9.
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-METHOD PIC X(8).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-PATH PIC X(64).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-STATUS PIC 9(3).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 LOG-SIZE PIC Z(7)9.
+       01 WS-PATH-KNOWN-SW PIC X(1) VALUE 'N'.
+           88 WS-PATH-KNOWN VALUE 'Y'.
+       01 WS-STATUS-TABLE-VALUES.
+           05 FILLER PIC X(59) VALUE
+               "200OK                      OK                              ".
+           05 FILLER PIC X(59) VALUE
+               "400Bad Request             400 Bad Request                 ".
+           05 FILLER PIC X(59) VALUE
+               "404Not Found               404 Not Found                   ".
+           05 FILLER PIC X(59) VALUE
+               "405Method Not Allowed      405 Method Not Allowed          ".
+       01 WS-STATUS-TABLE REDEFINES WS-STATUS-TABLE-VALUES.
+           05 WS-STATUS-ENTRY OCCURS 4 TIMES INDEXED BY WS-STATUS-IDX.
+               10 WS-STATUS-CODE PIC X(3).
+               10 WS-STATUS-REASON PIC X(24).
+               10 WS-STATUS-BODY PIC X(32).
+       01 WS-STATIC-TABLE-VALUES.
+           05 FILLER PIC X(80) VALUE
+               "/                       www/index.html                  text/html               ".
+           05 FILLER PIC X(80) VALUE
+               "/about                  www/about.html                  text/html               ".
+           05 FILLER PIC X(80) VALUE
+               "/style.css              www/style.css                   text/css                ".
+       01 WS-STATIC-TABLE REDEFINES WS-STATIC-TABLE-VALUES.
+           05 WS-STATIC-ENTRY OCCURS 3 TIMES INDEXED BY WS-STATIC-IDX.
+               10 WS-STATIC-PATH PIC X(24).
+               10 WS-STATIC-FILENAME PIC X(32).
+               10 WS-STATIC-CONTENT-TYPE PIC X(24).
+       01 WS-STATIC-FOUND-SW PIC X(1) VALUE 'N'.
+           88 WS-STATIC-FOUND VALUE 'Y'.
+       01 WS-OPEN-FILENAME PIC X(64).
+       01 WS-STATIC-FILE-STATUS PIC X(2).
+       01 WS-BODY-BUFFER PIC X(65536).
+       01 WS-BODY-POINTER PIC 9(8) COMP VALUE 1.
+       01 WS-STATIC-EOF-SW PIC X(1) VALUE 'N'.
+           88 WS-STATIC-EOF VALUE 'Y'.
+       01 WS-CONNECTION-CLOSE-SW PIC X(1) VALUE 'N'.
+           88 WS-CONNECTION-CLOSE VALUE 'Y'.
+       01 WS-CONNECTION-HEADER-VALUE PIC X(10) VALUE "keep-alive".
+       01 WS-CONN-TALLY PIC 9(4) COMP.
+       01 WS-RECV-TIMEOUT.
+           05 WS-RECV-TIMEOUT-SEC PIC S9(18) COMP VALUE 5.
+           05 WS-RECV-TIMEOUT-USEC PIC S9(18) COMP VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-SERVER
+           PERFORM ENSURE-ACCESS-LOG-EXISTS
            PERFORM ACCEPT-CONNECTIONS
            PERFORM CLEANUP
            STOP RUN.
 
        INITIALIZE-SERVER.
-           CALL "socket" USING BY VALUE 2 
+           CALL "time" USING BY VALUE 0
+               RETURNING WS-SERVER-START-EPOCH
+           MOVE 0 TO WS-REQUEST-COUNT
+
+           CALL "getenv" USING BY REFERENCE "PORT" X"00"
+               RETURNING WS-PORT-ENV-PTR
+           IF WS-PORT-ENV-PTR NOT EQUAL NULL
+               SET ADDRESS OF WS-PORT-ENV-VALUE TO WS-PORT-ENV-PTR
+               UNSTRING WS-PORT-ENV-VALUE DELIMITED BY X"00"
+                   INTO WS-PORT-STR
+               IF FUNCTION TRIM(WS-PORT-STR) NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-PORT-STR) TO WS-PORT-NUM
+               END-IF
+           END-IF
+           MOVE WS-PORT-NUM TO SIN-PORT
+           DISPLAY "Using port from environment (or default): " SIN-PORT
+
+        *> Ignore SIGCHLD so forked request-handling children are
+        *> reaped automatically instead of piling up as zombies.
+           CALL "signal" USING BY VALUE 17 BY VALUE 1
+               RETURNING WS-RESULT
+
+        *> Install a handler for SIGTERM so the accept loop can shut
+        *> down cleanly (finish the in-flight request, close the
+        *> listening socket) instead of being killed mid-accept().
+           MOVE 'N' TO WS-STOP-FLAG
+           SET WS-SIGTERM-HANDLER-PTR TO ENTRY "SIGTERM-HANDLER"
+           CALL "signal" USING BY VALUE 15
+                               BY VALUE WS-SIGTERM-HANDLER-PTR
+               RETURNING WS-RESULT
+
+           CALL "socket" USING BY VALUE 2
                                BY VALUE 1 
                                BY VALUE 6 
                RETURNING WS-SOCKET-DESCRIPTOR
@@ -56,7 +195,8 @@ IDENTIFICATION DIVISION.
               DISPLAY "Socket error code: " WS-LAST-ERROR
               STOP RUN
            ELSE
-               DISPLAY "Bind successful, using port 8080 and address 0.0.0.0"
+               DISPLAY "Bind successful, using port " SIN-PORT
+                   " and address 0.0.0.0"
            END-IF
            
            DISPLAY "WS-SOCKADDR-IN details: "
@@ -71,44 +211,231 @@ IDENTIFICATION DIVISION.
                DISPLAY "Failed to listen on socket"
                STOP RUN
            ELSE
-               DISPLAY "Server listening on port 8080"
+               DISPLAY "Server listening on port " SIN-PORT
+           END-IF
+
+        *> glibc's signal() installs SIGTERM with SA_RESTART, so a
+        *> blocked accept() is transparently restarted by the kernel
+        *> and never sees the signal as an EINTR return - the stop
+        *> flag set by SIGTERM-HANDLER would otherwise go unchecked
+        *> for as long as no new connection arrives. Give the
+        *> listening socket its own receive timeout, the same way a
+        *> client socket gets one below, so ACCEPT-CONNECTIONS wakes
+        *> up periodically and rechecks WS-STOP-REQUESTED even while
+        *> idle.
+           CALL "setsockopt" USING BY VALUE WS-SOCKET-DESCRIPTOR
+                                   BY VALUE 1
+                                   BY VALUE 20
+                                   BY REFERENCE WS-RECV-TIMEOUT
+                                   BY VALUE LENGTH OF WS-RECV-TIMEOUT
+               RETURNING WS-RESULT
+           IF WS-RESULT < 0
+               DISPLAY "Failed to set accept timeout on listening socket"
            END-IF.
 
+       ENSURE-ACCESS-LOG-EXISTS.
+        *> Create access.log here, once, while this is still the only
+        *> process running, so the forked per-connection children in
+        *> ACCEPT-CONNECTIONS never race each other to create it.
+           OPEN EXTEND ACCESS-LOG-FILE
+           IF WS-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT ACCESS-LOG-FILE
+           END-IF
+           CLOSE ACCESS-LOG-FILE.
+
        ACCEPT-CONNECTIONS.
-           PERFORM UNTIL EXIT
+           PERFORM UNTIL WS-STOP-REQUESTED
                CALL "accept" USING BY VALUE WS-SOCKET-DESCRIPTOR
                                    BY REFERENCE WS-SOCKADDR-IN
                                    BY REFERENCE LENGTH OF WS-SOCKADDR-IN
                    RETURNING WS-CLIENT-SOCKET
                IF WS-CLIENT-SOCKET < 0
-                   DISPLAY "Failed to accept connection"
-                   EXIT PERFORM
+                   IF WS-STOP-REQUESTED
+                       DISPLAY "Shutting down on SIGTERM"
+                       EXIT PERFORM
+                   END-IF
+                   CALL "geterr" RETURNING WS-LAST-ERROR
+                   IF WS-LAST-ERROR NOT = 11
+                       DISPLAY "Failed to accept connection"
+                       EXIT PERFORM
+                   END-IF
+        *> errno 11 (EAGAIN/EWOULDBLOCK) just means the listening
+        *> socket's receive timeout expired with no connection
+        *> pending - go around the loop and recheck WS-STOP-REQUESTED.
+               ELSE
+        *> Bound how long a kept-alive connection may sit idle between
+        *> requests, so a client that never closes doesn't tie up a
+        *> child process forever.
+                   CALL "setsockopt" USING BY VALUE WS-CLIENT-SOCKET
+                                           BY VALUE 1
+                                           BY VALUE 20
+                                           BY REFERENCE WS-RECV-TIMEOUT
+                                           BY VALUE LENGTH OF WS-RECV-TIMEOUT
+                       RETURNING WS-RESULT
+                   IF WS-RESULT < 0
+                       DISPLAY "Failed to set receive timeout on client socket"
+                   END-IF
+
+        *> Fork a child per connection so a slow or stalled client
+        *> can't hold up the accept loop for anyone else.
+                   CALL "CBL_GC_FORK" RETURNING WS-CHILD-PID
+
+                   EVALUATE TRUE
+                       WHEN WS-CHILD-PID = 0
+        *> Close the inherited listening-socket descriptor right
+        *> away instead of after SERVE-CONNECTION returns, so this
+        *> child doesn't hold an extra open reference to the
+        *> listening socket for its whole connection lifetime.
+                           CALL "close" USING BY VALUE WS-SOCKET-DESCRIPTOR
+                           PERFORM SERVE-CONNECTION
+                           STOP RUN
+
+                       WHEN WS-CHILD-PID > 0
+                           CALL "close" USING BY VALUE WS-CLIENT-SOCKET
+
+                       WHEN OTHER
+                           DISPLAY "Fork failed, serving request inline: "
+                               WS-CHILD-PID
+                           PERFORM SERVE-CONNECTION
+                   END-EVALUATE
                END-IF
-               
-               PERFORM HANDLE-REQUEST
            END-PERFORM.
 
+       SERVE-CONNECTION.
+        *> Keep reading requests off the same socket (HTTP/1.1
+        *> keep-alive) until the client asks to close, an HTTP/1.0
+        *> client doesn't ask to stay open, the connection drops, or
+        *> the idle read times out.
+           MOVE 'N' TO WS-CONNECTION-CLOSE-SW
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-CONNECTION-CLOSE OR WS-STOP-REQUESTED
+               PERFORM HANDLE-REQUEST
+           END-PERFORM
+           CALL "close" USING BY VALUE WS-CLIENT-SOCKET.
+
        HANDLE-REQUEST.
-           MOVE SPACES TO WS-RECV-BUFFER
-           CALL "recv" USING BY VALUE WS-CLIENT-SOCKET
-                             BY REFERENCE WS-RECV-BUFFER
-                             BY VALUE LENGTH OF WS-RECV-BUFFER
-                             BY VALUE WS-FLAGS
-               RETURNING WS-RECV-LENGTH
-           IF WS-RECV-LENGTH < 0
+           PERFORM RECEIVE-REQUEST
+           IF WS-RECV-OFFSET = 0
                DISPLAY "Failed to receive data"
+               SET WS-CONNECTION-CLOSE TO TRUE
                EXIT PARAGRAPH
            END-IF
-           
-           MOVE 
-               "HTTP/1.1 200 OK" & X"0D0A" &
-               "Content-Type: text/html" & X"0D0A" &
-               "Connection: close" & X"0D0A" &
-               X"0D0A" &
-               "<html><body><h1>Railway is awesome :)</h1></body></html>"
-               TO WS-SEND-BUFFER
-           MOVE LENGTH OF FUNCTION TRIM(WS-SEND-BUFFER) TO WS-SEND-LENGTH
-           
+
+           MOVE SPACES TO WS-REQUEST-LINE
+           UNSTRING WS-RECV-BUFFER DELIMITED BY X"0D0A"
+               INTO WS-REQUEST-LINE
+
+           MOVE SPACES TO WS-METHOD
+           MOVE SPACES TO WS-PATH
+           MOVE SPACES TO WS-HTTP-VERSION
+           UNSTRING WS-REQUEST-LINE DELIMITED BY SPACE
+               INTO WS-METHOD WS-PATH WS-HTTP-VERSION
+
+           ADD 1 TO WS-REQUEST-COUNT
+
+           DISPLAY "Request #" WS-REQUEST-COUNT ": "
+               FUNCTION TRIM(WS-METHOD) " " FUNCTION TRIM(WS-PATH)
+
+           PERFORM CHECK-PATH-KNOWN
+           PERFORM DETERMINE-CONNECTION-MODE
+
+           MOVE SPACES TO WS-SEND-BUFFER
+           MOVE 1 TO WS-SEND-POINTER
+
+           EVALUATE TRUE
+        *> A request line that doesn't parse into a method, a path,
+        *> and an "HTTP/"-prefixed version token never parsed as a
+        *> real HTTP request line at all, regardless of whether it
+        *> happens to contain a space - that's a 400, not a 405.
+               WHEN FUNCTION TRIM(WS-METHOD) = SPACES
+                       OR FUNCTION TRIM(WS-PATH) = SPACES
+                       OR WS-HTTP-VERSION(1:5) NOT = "HTTP/"
+                   MOVE 400 TO WS-RESPONSE-STATUS
+                   PERFORM BUILD-ERROR-RESPONSE
+
+               WHEN FUNCTION TRIM(WS-METHOD) NOT = "GET"
+                   MOVE 405 TO WS-RESPONSE-STATUS
+                   PERFORM BUILD-ERROR-RESPONSE
+
+               WHEN NOT WS-PATH-KNOWN
+                   MOVE 404 TO WS-RESPONSE-STATUS
+                   PERFORM BUILD-ERROR-RESPONSE
+
+               WHEN FUNCTION TRIM(WS-PATH) = "/healthz"
+                   MOVE 200 TO WS-RESPONSE-STATUS
+                   MOVE 2 TO WS-RESP-BODY-LENGTH
+                   MOVE WS-RESP-BODY-LENGTH TO WS-RESP-BODY-LENGTH-DISPLAY
+                   STRING
+                       "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                       X"0D0A" DELIMITED BY SIZE
+                       "Content-Type: text/plain" DELIMITED BY SIZE
+                       X"0D0A" DELIMITED BY SIZE
+                       "Content-Length: " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-RESP-BODY-LENGTH-DISPLAY)
+                           DELIMITED BY SIZE
+                       X"0D0A" DELIMITED BY SIZE
+                       "Connection: " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CONNECTION-HEADER-VALUE)
+                           DELIMITED BY SIZE
+                       X"0D0A" DELIMITED BY SIZE
+                       X"0D0A" DELIMITED BY SIZE
+                       "OK" DELIMITED BY SIZE
+                       INTO WS-SEND-BUFFER
+                       WITH POINTER WS-SEND-POINTER
+
+               WHEN FUNCTION TRIM(WS-PATH) = "/metrics"
+                   MOVE 200 TO WS-RESPONSE-STATUS
+                   CALL "time" USING BY VALUE 0
+                       RETURNING WS-CURRENT-EPOCH
+                   COMPUTE WS-UPTIME-SECONDS =
+                       WS-CURRENT-EPOCH - WS-SERVER-START-EPOCH
+                   PERFORM COUNT-ACCESS-LOG-RECORDS
+                   MOVE WS-METRICS-REQUEST-COUNT TO WS-COUNT-DISPLAY
+                   MOVE WS-UPTIME-SECONDS TO WS-UPTIME-DISPLAY
+                   MOVE SPACES TO WS-METRICS-BODY
+                   MOVE 1 TO WS-METRICS-POINTER
+                   STRING
+                       "{" DELIMITED BY SIZE
+                       X'22' DELIMITED BY SIZE
+                       "requests" DELIMITED BY SIZE
+                       X'22' DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-COUNT-DISPLAY) DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       X'22' DELIMITED BY SIZE
+                       "uptime_seconds" DELIMITED BY SIZE
+                       X'22' DELIMITED BY SIZE
+                       ":" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-UPTIME-DISPLAY) DELIMITED BY SIZE
+                       "}" DELIMITED BY SIZE
+                       INTO WS-METRICS-BODY
+                       WITH POINTER WS-METRICS-POINTER
+                   COMPUTE WS-RESP-BODY-LENGTH = WS-METRICS-POINTER - 1
+                   MOVE WS-RESP-BODY-LENGTH TO WS-RESP-BODY-LENGTH-DISPLAY
+                   STRING
+                       "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                       X"0D0A" DELIMITED BY SIZE
+                       "Content-Type: application/json" DELIMITED BY SIZE
+                       X"0D0A" DELIMITED BY SIZE
+                       "Content-Length: " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-RESP-BODY-LENGTH-DISPLAY)
+                           DELIMITED BY SIZE
+                       X"0D0A" DELIMITED BY SIZE
+                       "Connection: " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CONNECTION-HEADER-VALUE)
+                           DELIMITED BY SIZE
+                       X"0D0A" DELIMITED BY SIZE
+                       X"0D0A" DELIMITED BY SIZE
+                       WS-METRICS-BODY(1:WS-METRICS-POINTER - 1)
+                           DELIMITED BY SIZE
+                       INTO WS-SEND-BUFFER
+                       WITH POINTER WS-SEND-POINTER
+
+               WHEN OTHER
+                   PERFORM SERVE-STATIC-FILE
+           END-EVALUATE
+           COMPUTE WS-SEND-LENGTH = WS-SEND-POINTER - 1
+
            CALL "send" USING BY VALUE WS-CLIENT-SOCKET
                              BY REFERENCE WS-SEND-BUFFER
                              BY VALUE WS-SEND-LENGTH
@@ -117,8 +444,266 @@ IDENTIFICATION DIVISION.
            IF WS-RESULT < 0
                DISPLAY "Failed to send response"
            END-IF
-           
-           CALL "close" USING BY VALUE WS-CLIENT-SOCKET.
+
+           PERFORM WRITE-ACCESS-LOG.
+
+       DETERMINE-CONNECTION-MODE.
+        *> HTTP/1.1 defaults to keep-alive unless the client asks to
+        *> close; HTTP/1.0 defaults to close unless the client asks
+        *> to stay open. SERVE-CONNECTION uses WS-CONNECTION-CLOSE-SW
+        *> to decide whether to read another request off this same
+        *> socket, and WS-CONNECTION-HEADER-VALUE is echoed back in
+        *> the response's own Connection header.
+           MOVE 'N' TO WS-CONNECTION-CLOSE-SW
+           MOVE "keep-alive" TO WS-CONNECTION-HEADER-VALUE
+           MOVE 0 TO WS-CONN-TALLY
+           INSPECT WS-RECV-BUFFER(1:WS-RECV-OFFSET)
+               TALLYING WS-CONN-TALLY FOR ALL "Connection: close"
+           IF WS-CONN-TALLY > 0
+               SET WS-CONNECTION-CLOSE TO TRUE
+           ELSE
+               IF FUNCTION TRIM(WS-HTTP-VERSION) = "HTTP/1.0"
+                   MOVE 0 TO WS-CONN-TALLY
+                   INSPECT WS-RECV-BUFFER(1:WS-RECV-OFFSET)
+                       TALLYING WS-CONN-TALLY
+                       FOR ALL "Connection: keep-alive"
+                   IF WS-CONN-TALLY = 0
+                       SET WS-CONNECTION-CLOSE TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-CONNECTION-CLOSE
+               MOVE "close" TO WS-CONNECTION-HEADER-VALUE
+           END-IF.
+
+       RECEIVE-REQUEST.
+        *> Read the request in chunks instead of trusting a single
+        *> recv() to deliver the whole thing. Once the header block
+        *> is in hand, pull Content-Length (if any) and keep reading
+        *> until the full body has arrived or the buffer is full.
+           MOVE SPACES TO WS-RECV-BUFFER
+           MOVE 0 TO WS-RECV-OFFSET
+           MOVE 'N' TO WS-HEADERS-DONE-SW
+           MOVE 0 TO WS-CONTENT-LENGTH
+           MOVE 0 TO WS-EXPECTED-TOTAL
+           MOVE 0 TO WS-CRLF-TALLY
+
+           PERFORM UNTIL EXIT
+               COMPUTE WS-RECV-REMAINING =
+                   LENGTH OF WS-RECV-BUFFER - WS-RECV-OFFSET
+               CALL "recv" USING BY VALUE WS-CLIENT-SOCKET
+                                 BY REFERENCE
+                                     WS-RECV-BUFFER(WS-RECV-OFFSET + 1:)
+                                 BY VALUE WS-RECV-REMAINING
+                                 BY VALUE WS-FLAGS
+                   RETURNING WS-RECV-LENGTH
+               IF WS-RECV-LENGTH < 0
+                   DISPLAY "Failed to receive data"
+                   EXIT PERFORM
+               END-IF
+               IF WS-RECV-LENGTH = 0
+        *> peer closed the connection, or the idle timeout on a
+        *> kept-alive socket elapsed before a new request arrived
+                   EXIT PERFORM
+               END-IF
+
+               ADD WS-RECV-LENGTH TO WS-RECV-OFFSET
+
+               IF NOT WS-HEADERS-DONE
+                   INSPECT WS-RECV-BUFFER(1:WS-RECV-OFFSET)
+                       TALLYING WS-CRLF-TALLY FOR ALL X"0D0A0D0A"
+                   IF WS-CRLF-TALLY > 0
+                       SET WS-HEADERS-DONE TO TRUE
+                       PERFORM EXTRACT-CONTENT-LENGTH
+                       COMPUTE WS-EXPECTED-TOTAL =
+                           WS-RECV-OFFSET + WS-CONTENT-LENGTH
+                   END-IF
+               END-IF
+
+               IF WS-HEADERS-DONE
+                   IF WS-CONTENT-LENGTH = 0
+                       EXIT PERFORM
+                   END-IF
+                   IF WS-RECV-OFFSET >= WS-EXPECTED-TOTAL
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+
+               IF WS-RECV-OFFSET >= LENGTH OF WS-RECV-BUFFER
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       EXTRACT-CONTENT-LENGTH.
+        *> Content-Length is only meaningful once the header block
+        *> has actually arrived; WS-CONTENT-LENGTH stays zero (no
+        *> body expected) for GET requests and any request without
+        *> the header.
+           MOVE 0 TO WS-CONTENT-LENGTH
+           MOVE SPACES TO WS-CL-BEFORE WS-CL-AFTER WS-CL-NUMSTR
+           UNSTRING WS-RECV-BUFFER(1:WS-RECV-OFFSET)
+               DELIMITED BY "Content-Length:"
+               INTO WS-CL-BEFORE WS-CL-AFTER
+           IF FUNCTION TRIM(WS-CL-AFTER) NOT = SPACES
+               UNSTRING WS-CL-AFTER DELIMITED BY X"0D0A"
+                   INTO WS-CL-NUMSTR
+               IF FUNCTION TRIM(WS-CL-NUMSTR) NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-CL-NUMSTR) TO WS-CONTENT-LENGTH
+               END-IF
+           END-IF.
+
+       WRITE-ACCESS-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-LOG-TIMESTAMP
+           MOVE WS-LOG-TIMESTAMP TO LOG-TIMESTAMP
+           MOVE SIN-ADDR TO LOG-CLIENT-ADDR
+           MOVE WS-METHOD TO LOG-METHOD
+           MOVE WS-PATH TO LOG-PATH
+           MOVE WS-RESPONSE-STATUS TO LOG-STATUS
+           MOVE WS-SEND-LENGTH TO LOG-SIZE
+
+        *> access.log is created once up front by
+        *> ENSURE-ACCESS-LOG-EXISTS, before any child is forked, so
+        *> every request here can just extend it.
+           OPEN EXTEND ACCESS-LOG-FILE
+           MOVE WS-LOG-RECORD TO ACCESS-LOG-RECORD
+           WRITE ACCESS-LOG-RECORD
+           CLOSE ACCESS-LOG-FILE.
+
+       COUNT-ACCESS-LOG-RECORDS.
+        *> Each forked child keeps its own copy of WS-REQUEST-COUNT,
+        *> so it only knows about requests handled on its own
+        *> connection. access.log is shared across every child
+        *> (req 005), so /metrics counts server-wide traffic by
+        *> reading it back instead.
+           MOVE 0 TO WS-METRICS-REQUEST-COUNT
+           MOVE 'N' TO WS-LOG-EOF-SW
+           OPEN INPUT ACCESS-LOG-FILE
+           IF WS-LOG-FILE-STATUS = "00"
+               PERFORM UNTIL WS-LOG-EOF
+                   READ ACCESS-LOG-FILE
+                       AT END
+                           SET WS-LOG-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-METRICS-REQUEST-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCESS-LOG-FILE
+           END-IF.
+
+       CHECK-PATH-KNOWN.
+           MOVE 'N' TO WS-PATH-KNOWN-SW
+           PERFORM FIND-STATIC-FILE
+           IF WS-STATIC-FOUND OR
+              FUNCTION TRIM(WS-PATH) = "/healthz" OR
+              FUNCTION TRIM(WS-PATH) = "/metrics"
+               MOVE 'Y' TO WS-PATH-KNOWN-SW
+           END-IF.
+
+       FIND-STATIC-FILE.
+           MOVE 'N' TO WS-STATIC-FOUND-SW
+           SET WS-STATIC-IDX TO 1
+           SEARCH WS-STATIC-ENTRY
+               AT END
+                   CONTINUE
+               WHEN FUNCTION TRIM(WS-STATIC-PATH(WS-STATIC-IDX)) =
+                    FUNCTION TRIM(WS-PATH)
+                   MOVE 'Y' TO WS-STATIC-FOUND-SW
+           END-SEARCH.
+
+       SERVE-STATIC-FILE.
+           MOVE WS-STATIC-FILENAME(WS-STATIC-IDX) TO WS-OPEN-FILENAME
+           MOVE SPACES TO WS-BODY-BUFFER
+           MOVE 1 TO WS-BODY-POINTER
+           MOVE 'N' TO WS-STATIC-EOF-SW
+
+           OPEN INPUT STATIC-DATA-FILE
+           IF WS-STATIC-FILE-STATUS NOT = "00"
+               MOVE 404 TO WS-RESPONSE-STATUS
+               PERFORM BUILD-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-STATIC-EOF
+               READ STATIC-DATA-FILE
+                   AT END
+                       SET WS-STATIC-EOF TO TRUE
+                   NOT AT END
+                       STRING
+                           FUNCTION TRIM(STATIC-FILE-RECORD TRAILING)
+                               DELIMITED BY SIZE
+                           X"0D0A" DELIMITED BY SIZE
+                           INTO WS-BODY-BUFFER
+                           WITH POINTER WS-BODY-POINTER
+               END-READ
+           END-PERFORM
+           CLOSE STATIC-DATA-FILE
+
+           MOVE 200 TO WS-RESPONSE-STATUS
+           COMPUTE WS-RESP-BODY-LENGTH = WS-BODY-POINTER - 1
+           MOVE WS-RESP-BODY-LENGTH TO WS-RESP-BODY-LENGTH-DISPLAY
+           STRING
+               "HTTP/1.1 200 OK" DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Content-Type: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-STATIC-CONTENT-TYPE(WS-STATIC-IDX))
+                   DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Content-Length: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RESP-BODY-LENGTH-DISPLAY)
+                   DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Connection: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CONNECTION-HEADER-VALUE)
+                   DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               WS-BODY-BUFFER(1:WS-BODY-POINTER - 1) DELIMITED BY SIZE
+               INTO WS-SEND-BUFFER
+               WITH POINTER WS-SEND-POINTER.
+
+       BUILD-ERROR-RESPONSE.
+           SET WS-STATUS-IDX TO 1
+           SEARCH WS-STATUS-ENTRY
+               AT END
+                   MOVE 1 TO WS-STATUS-IDX
+               WHEN FUNCTION NUMVAL(WS-STATUS-CODE(WS-STATUS-IDX)) =
+                    WS-RESPONSE-STATUS
+                   CONTINUE
+           END-SEARCH
+
+        *> An error response means the request couldn't be framed or
+        *> handled cleanly, so always close rather than risk the next
+        *> request on this socket being misread.
+           SET WS-CONNECTION-CLOSE TO TRUE
+           MOVE "close" TO WS-CONNECTION-HEADER-VALUE
+
+           COMPUTE WS-RESP-BODY-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-STATUS-BODY(WS-STATUS-IDX)))
+           MOVE WS-RESP-BODY-LENGTH TO WS-RESP-BODY-LENGTH-DISPLAY
+
+           MOVE 1 TO WS-SEND-POINTER
+           STRING
+               "HTTP/1.1 " DELIMITED BY SIZE
+               WS-STATUS-CODE(WS-STATUS-IDX) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-STATUS-REASON(WS-STATUS-IDX))
+                   DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Content-Type: text/plain" DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Content-Length: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-RESP-BODY-LENGTH-DISPLAY)
+                   DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               "Connection: " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CONNECTION-HEADER-VALUE)
+                   DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               X"0D0A" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-STATUS-BODY(WS-STATUS-IDX))
+                   DELIMITED BY SIZE
+               INTO WS-SEND-BUFFER
+               WITH POINTER WS-SEND-POINTER.
 
        CLEANUP.
            CALL "close" USING BY VALUE WS-SOCKET-DESCRIPTOR
@@ -128,3 +713,20 @@ IDENTIFICATION DIVISION.
            ELSE
                DISPLAY "Server socket closed successfully"
            END-IF.
+
+       END PROGRAM COBOL-WEB-SERVER.
+
+        *> A SIGTERM delivered to the process interrupts whatever
+        *> syscall is blocked (normally accept() in ACCEPT-CONNECTIONS)
+        *> and runs this entry point instead. It only flips the
+        *> EXTERNAL stop flag so the main program can finish any
+        *> in-flight request and close its socket on its own terms.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGTERM-HANDLER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-STOP-FLAG PIC X(1) EXTERNAL VALUE 'N'.
+       PROCEDURE DIVISION.
+           MOVE 'Y' TO WS-STOP-FLAG
+           GOBACK.
+       END PROGRAM SIGTERM-HANDLER.
